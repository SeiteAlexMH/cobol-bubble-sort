@@ -1,77 +1,830 @@
        identification division.
-	   
-      ************** 
-      *bubble sort!* 
-      ************** 
-	   
+
+      **************
+      *bubble sort!*
+      **************
+
 	program-id. pgmsort.
 	author. alexandre seite.
 
-	    
+      * modification history
+      * ---------------------------------------------------------
+      * 2026-08-09  as  read the day's values from infile instead
+      *                 of the hardcoded moves, hardcoded values
+      *                 kept as a fallback when infile is missing.
+      * 2026-08-09  as  infile now starts with a record count, array
+      *                 is depending-on sized so a day's volume is
+      *                 no longer capped at the original 5 items.
+      * 2026-08-09  as  4000-display now writes a titled, paginated
+      *                 report to rptfile instead of a console line.
+      * 2026-08-09  as  added 2100-validate-input; bad detail records
+      *                 are written to exceptfile with a reason code
+      *                 instead of truncating into array unchecked.
+      * 2026-08-09  as  sort direction (ascending/descending) is now
+      *                 read from parmfile instead of being fixed.
+      * 2026-08-09  as  each run now appends a line to auditfile with
+      *                 item count, pass/swap totals and final status.
+      * 2026-08-09  as  3000-bubble-sort now checkpoints to chkptfile
+      *                 every few passes and resumes from it on
+      *                 startup instead of always starting pass 1.
+      * 2026-08-09  as  tables over ws-sort-threshold now go through
+      *                 3500-merge-sort; bubble sort is kept for the
+      *                 small-batch volumes it was written for.
+      * 2026-08-09  as  1000-main now sets return-code on the way out
+      *                 so the job step's cond codes reflect whether
+      *                 the sort finished clean, finished with
+      *                 rejected records, or did not finish sorted.
+      * 2026-08-09  as  3010-checkpoint-restart now checks that a
+      *                 saved checkpoint's array-size, input file and
+      *                 algorithm match the current run before using
+      *                 it; a checkpoint left over from a different
+      *                 table is skipped instead of spliced in.
+      * 2026-08-09  as  dropped chkpt-index/chkpt-swaps (they were
+      *                 overwritten every pass and never actually
+      *                 controlled resumption); checkpoint/restart
+      *                 resumes at the next pass or merge-width
+      *                 boundary, and the comments now say so.
+      * 2026-08-09  as  3500-merge-sort now checkpoints every few
+      *                 passes too, same as 3000-bubble-sort, and
+      *                 keeps its own pass/swap counters so large
+      *                 tables are protected from a mid-run abend
+      *                 and auditfile gets real figures either way.
+      * 2026-08-09  as  removed the redundant pre-sort report page;
+      *                 4000-display now runs once, after the sort.
+      * 2026-08-09  as  parm-array-size, when keyed via pgmparm, is
+      *                 now applied in 2060-load-array-from-infile as
+      *                 a ceiling on the infile header count instead
+      *                 of being read in and then ignored.
+      * 2026-08-09  as  2060-load-array-from-infile now floors array-
+      *                 size at 1 before the first initialize of
+      *                 ws-table and guards against a non-numeric
+      *                 header record; a zero-volume or garbage-header
+      *                 infile no longer leaves the occurs depending on
+      *                 item below its minimum ahead of a report write.
+      * 2026-08-09  as  4000-display's dead multi-open branch (left
+      *                 over from when it ran both before and after
+      *                 the sort) is gone now that it only ever runs
+      *                 once per job.
+      * 2026-08-09  as  2060-load-array-from-infile and 4000-display
+      *                 now check ws-exceptfile-ok/ws-rptfile-ok after
+      *                 their opens and abend (rc 8) instead of
+      *                 writing into a file that never opened.
+
+       environment division.
+
+       input-output section.
+
+       file-control.
+           select infile    assign dynamic ws-infile-name
+                             organization line sequential
+                             file status is ws-infile-status.
+
+           select rptfile   assign to "rptfile"
+                             organization line sequential
+                             file status is ws-rptfile-status.
+
+           select exceptfile assign to "exceptfile"
+                             organization line sequential
+                             file status is ws-exceptfile-status.
+
+           select parmfile  assign to "parmfile"
+                             organization line sequential
+                             file status is ws-parmfile-status.
+
+           select auditfile assign to "auditfile"
+                             organization line sequential
+                             file status is ws-auditfile-status.
+
+           select chkptfile assign to "chkptfile"
+                             organization line sequential
+                             file status is ws-chkptfile-status.
+
        data division.
-	    
+
+       file section.
+
+       fd  infile.
+        01 in-record        pic x(05).
+
+       fd  rptfile.
+        01 rpt-record        pic x(80).
+
+       fd  exceptfile.
+        01 exc-record         pic x(40).
+
+       fd  auditfile.
+        01 aud-record          pic x(80).
+
+       fd  chkptfile.
+        01 chkpt-record.
+           05 chkpt-complete-flag pic x(01).
+           05 chkpt-algorithm     pic x(01).
+              88 chkpt-algorithm-bubble value "b".
+              88 chkpt-algorithm-merge  value "m".
+           05 chkpt-array-size    pic 9(03).
+           05 chkpt-merge-width   pic 9(03).
+           05 chkpt-pass-count    pic 9(05).
+           05 chkpt-total-swaps   pic 9(06).
+           05 chkpt-input-file    pic x(40).
+           05 chkpt-array         pic 9(03) occurs 500 times.
+
+       fd  parmfile.
+           copy parmrec.
+
        working-storage section.
-		
+
         01 sort-status      pic 9 value 0.
            88 sorted        value 1.
            88 un-sorted     value 0.
-	   
+
+        01 ws-max-array-size pic 9(3) value 500.
+
+        01 array-size       pic 9(3) value 005.
+
 	01 ws-table.
-           05 array         pic 9(3) occurs 5 times.
-		 
-        01 array-size       pic 9 value 5.
-		
-        01 ws-var.		 
+           05 array         pic 9(3) occurs 1 to 500 times
+                             depending on array-size.
+
+        01 ws-var.
 	   05 ws-temp       pic 9(3).
-	   05 ws-swaps      pic 9.
-           05 ws-index      pic 9.
-	   05 ws-index2     pic 9.
-		
+	   05 ws-swaps      pic 9(5).
+           05 ws-index      pic 9(3).
+	   05 ws-index2     pic 9(3).
+
+        01 ws-header-count  pic 9(5).
+
+        01 ws-infile-name    pic x(40) value "infile".
+
+        01 ws-infile-status  pic x(02).
+           88 ws-infile-ok   value "00".
+           88 ws-infile-eof  value "10".
+           88 ws-infile-missing value "35".
+
+        01 ws-rptfile-status pic x(02).
+           88 ws-rptfile-ok  value "00".
+
+        01 ws-run-date.
+           05 ws-run-yyyy    pic 9(04).
+           05 ws-run-mm      pic 9(02).
+           05 ws-run-dd      pic 9(02).
+
+        01 rpt-title-line.
+           05 filler         pic x(27)
+                              value "pgmsort daily value report".
+           05 filler         pic x(53) value spaces.
+
+        01 rpt-date-line.
+           05 filler         pic x(10) value "run date: ".
+           05 rpt-date-mm    pic 99.
+           05 filler         pic x(01) value "/".
+           05 rpt-date-dd    pic 99.
+           05 filler         pic x(01) value "/".
+           05 rpt-date-yyyy  pic 9999.
+           05 filler         pic x(60) value spaces.
+
+        01 rpt-header-line.
+           05 filler         pic x(08) value "page:".
+           05 rpt-page-no    pic zz9.
+           05 filler         pic x(69) value spaces.
+
+        01 rpt-column-line.
+           05 filler         pic x(08) value "seq".
+           05 filler         pic x(08) value "value".
+           05 filler         pic x(64) value spaces.
+
+        01 rpt-detail-line.
+           05 filler         pic x(04) value spaces.
+           05 rpt-seq-no     pic zz9.
+           05 filler         pic x(05) value spaces.
+           05 rpt-value      pic zz9.
+           05 filler         pic x(65) value spaces.
+
+        01 rpt-trailer-line.
+           05 filler         pic x(14) value "record count: ".
+           05 rpt-count      pic zzz9.
+           05 filler         pic x(62) value spaces.
+
+        01 ws-page-count     pic 9(03) value 1.
+
+        01 ws-sort-threshold pic 9(03) value 050.
+
+        01 ws-active-algorithm pic x(01).
+           88 ws-active-algorithm-bubble value "b".
+           88 ws-active-algorithm-merge  value "m".
+
+        01 ws-merge-width    pic 9(03).
+        01 ws-merge-left     pic 9(03).
+        01 ws-merge-mid      pic 9(03).
+        01 ws-merge-right    pic 9(03).
+        01 ws-merge-i        pic 9(03).
+        01 ws-merge-j        pic 9(03).
+        01 ws-merge-k        pic 9(03).
+
+        01 ws-merge-temp.
+           05 ws-merge-temp-val pic 9(03) occurs 1 to 500 times
+                                 depending on array-size.
+
+        01 ws-exceptfile-status pic x(02).
+           88 ws-exceptfile-ok value "00".
+
+        01 ws-attempt-count  pic 9(03) value 0.
+        01 ws-parm-array-size pic 9(03) value 0.
+        01 ws-reject-count   pic 9(05) value 0.
+        01 ws-read-seq       pic 9(05) value 0.
+
+        01 ws-validate-switch pic x(01) value "n".
+           88 ws-record-valid   value "y".
+           88 ws-record-invalid value "n".
+
+        01 ws-reject-reason   pic x(20).
+        01 ws-candidate-value pic 9(05).
+
+        01 exc-detail-line.
+           05 exc-seq-no      pic zzzz9.
+           05 filler          pic x(02) value spaces.
+           05 exc-raw-value   pic x(05).
+           05 filler          pic x(02) value spaces.
+           05 exc-reason      pic x(20).
+           05 filler          pic x(06) value spaces.
+
+        01 ws-parmfile-status pic x(02).
+           88 ws-parmfile-ok  value "00".
+
+        01 ws-sort-direction  pic x(01) value "a".
+           88 sort-ascending  value "a".
+           88 sort-descending value "d".
+
+        01 ws-swap-switch     pic x(01) value "n".
+           88 ws-swap-required value "y".
+
+        01 ws-auditfile-status pic x(02).
+           88 ws-auditfile-ok value "00".
+
+        01 ws-pass-count      pic 9(05) value 0.
+        01 ws-total-swaps     pic 9(06) value 0.
+        01 ws-run-time        pic 9(08).
+
+        01 ws-chkptfile-status pic x(02).
+           88 ws-chkptfile-ok value "00".
+
+        01 ws-checkpoint-interval pic 9(03) value 5.
+        01 ws-checkpoint-counter  pic 9(03) value 0.
+
+        01 aud-detail-line.
+           05 aud-date        pic 9(08).
+           05 filler          pic x(02) value spaces.
+           05 aud-time        pic 9(08).
+           05 filler          pic x(02) value spaces.
+           05 aud-item-count  pic zzz9.
+           05 filler          pic x(02) value spaces.
+           05 aud-pass-count  pic zzzz9.
+           05 filler          pic x(02) value spaces.
+           05 aud-swap-count  pic zzzzz9.
+           05 filler          pic x(02) value spaces.
+           05 aud-status      pic x(09).
+           05 filler          pic x(30) value spaces.
+
        procedure division.
         1000-main section.
 	    perform 2000-initialize.
+	    perform 3100-sort-control.
 	    perform 4000-display.
-	    perform 3000-bubble-sort.
-	    perform 4000-display.
+	    perform 5000-write-audit.
+	    perform 8000-set-return-code.
 	    goback.
 
         2000-initialize section.
-            initialize ws-var ws-table.
+            initialize ws-var.
+            move 5 to array-size.
 	    set un-sorted to true.
-			 
+
+            perform 2010-read-parameters.
+
+            open input infile.
+
+            if ws-infile-missing
+               perform 2050-initialize-defaults
+            else
+               perform 2060-load-array-from-infile
+               close infile
+            end-if.
+
+	2000-initialize-x.
+            exit.
+
+      ***************************************************************
+      * 2010-read-parameters picks up the sort direction, the name  *
+      * of today's input file, and an operator-set array-size bound *
+      * as keyed by the operator via the pgmparm maintenance        *
+      * transaction. if parmfile is missing or blank, today's       *
+      * defaults (ascending, infile, no size bound) stand.           *
+      * parm-array-size, when keyed, is applied as a ceiling in     *
+      * 2060-load-array-from-infile -- whichever infile gets opened *
+      * still supplies its own header count, but that count is      *
+      * capped to the operator's setting rather than read unbounded.*
+      ***************************************************************
+        2010-read-parameters section.
+            open input parmfile.
+
+            if ws-parmfile-ok
+               read parmfile
+                   not at end
+                       if parm-direction-ascending
+                          or parm-direction-descending
+                          move parm-sort-direction to ws-sort-direction
+                       end-if
+                       if parm-input-file not = spaces
+                          move parm-input-file to ws-infile-name
+                       end-if
+                       if parm-array-size > 0
+                          move parm-array-size to ws-parm-array-size
+                       end-if
+               end-read
+               close parmfile
+            end-if.
+
+        2010-read-parameters-x.
+            exit.
+
+        2050-initialize-defaults section.
+            move 5 to array-size.
+            initialize ws-table.
 	    move 11  to array(1).
 	    move 41  to array(2).
 	    move 678 to array(3).
 	    move 34  to array(4).
 	    move 1   to array(5).
-			 
-	2000-initialize-x.
-            exit.		
-		
+
+        2050-initialize-defaults-x.
+            exit.
+
+        2060-load-array-from-infile section.
+            read infile
+                at end
+                    set ws-infile-eof to true
+            end-read.
+
+            if ws-infile-ok
+               if in-record is numeric
+                  move in-record to ws-header-count
+               end-if
+               if ws-header-count > ws-max-array-size
+                  move ws-max-array-size to ws-attempt-count
+               else
+                  move ws-header-count to ws-attempt-count
+               end-if
+               if ws-parm-array-size > 0
+                  and ws-attempt-count > ws-parm-array-size
+                  move ws-parm-array-size to ws-attempt-count
+               end-if
+            end-if.
+
+      * a zero-byte infile, a "00000" header, or a non-numeric header
+      * all leave ws-attempt-count at 0 -- floor it at 1 so array-size
+      * never drives the occurs depending on below its minimum ahead
+      * of initialize; 2060-load-array-from-infile-x squares array-size
+      * back down to what actually got loaded once the read loop ends.
+            if ws-attempt-count < 1
+               move 1 to ws-attempt-count
+            end-if.
+
+            move ws-attempt-count to array-size.
+            initialize ws-table.
+
+            open output exceptfile.
+            if not ws-exceptfile-ok
+               display "pgmsort: unable to open exceptfile, status "
+                   ws-exceptfile-status
+               move 8 to return-code
+               goback
+            end-if.
+
+            move 1 to ws-index.
+            move 0 to ws-read-seq.
+            perform until ws-read-seq >= ws-attempt-count
+                          or not ws-infile-ok
+                read infile
+                    at end
+                        set ws-infile-eof to true
+                    not at end
+                        add 1 to ws-read-seq
+                        perform 2100-validate-input
+                        if ws-record-valid
+                           move in-record to array(ws-index)
+                           add 1 to ws-index
+                        else
+                           add 1 to ws-reject-count
+                           perform 2110-write-exception
+                        end-if
+                end-read
+            end-perform.
+
+            close exceptfile.
+
+            compute array-size = ws-index - 1.
+            if array-size < 1
+               move 1 to array-size
+            end-if.
+
+        2060-load-array-from-infile-x.
+            exit.
+
+      ***************************************************************
+      * 2100-validate-input checks one detail record's format and   *
+      * range before it is allowed into array. in-record must be    *
+      * all numeric digits, zero or positive, and no larger than    *
+      * the 999 that fits array's pic 9(3).                         *
+      ***************************************************************
+        2100-validate-input section.
+            set ws-record-valid to true.
+
+            if in-record(1:1) = "-"
+               set ws-record-invalid to true
+               if in-record(2:4) is numeric
+                  move "negative value" to ws-reject-reason
+               else
+                  move "non-numeric value" to ws-reject-reason
+               end-if
+            else
+               if in-record is not numeric
+                  set ws-record-invalid to true
+                  move "non-numeric value" to ws-reject-reason
+               else
+                  move in-record to ws-candidate-value
+                  if ws-candidate-value > 999
+                     set ws-record-invalid to true
+                     move "out of range" to ws-reject-reason
+                  end-if
+               end-if
+            end-if.
+
+        2100-validate-input-x.
+            exit.
+
+        2110-write-exception section.
+            move ws-read-seq     to exc-seq-no.
+            move in-record       to exc-raw-value.
+            move ws-reject-reason to exc-reason.
+            write exc-record from exc-detail-line.
+
+        2110-write-exception-x.
+            exit.
+
+      ***************************************************************
+      * 3100-sort-control picks the algorithm by table size. bubble  *
+      * sort is cheap to checkpoint and restart and is fine for the  *
+      * small batches it was written for; once a day's volume grows  *
+      * past ws-sort-threshold, the batch window needs the n log n   *
+      * merge sort instead.                                         *
+      ***************************************************************
+        3100-sort-control section.
+            if array-size > ws-sort-threshold
+               perform 3500-merge-sort
+            else
+               perform 3000-bubble-sort
+            end-if.
+
+        3100-sort-control-x.
+            exit.
+
 	3000-bubble-sort section.
+            set ws-active-algorithm-bubble to true.
+            perform 3010-checkpoint-restart.
+
             perform until sorted
 	        move 0 to ws-swaps
-	 	perform varying ws-index from 1 by 1 
+                add 1 to ws-pass-count
+	 	perform varying ws-index from 1 by 1
 		    until ws-index = array-size
 		    add 1 to ws-index giving ws-index2
-		    if array(ws-index)>array(ws-index2)
+
+                    move "n" to ws-swap-switch
+                    if sort-ascending
+                       and array(ws-index) > array(ws-index2)
+                       set ws-swap-required to true
+                    end-if
+                    if sort-descending
+                       and array(ws-index) < array(ws-index2)
+                       set ws-swap-required to true
+                    end-if
+
+		    if ws-swap-required
 			move array(ws-index) to ws-temp
 			move array(ws-index2) to array(ws-index)
-			move ws-temp to array(ws-index2) 
+			move ws-temp to array(ws-index2)
 			add 1 to ws-swaps
-		    end-if   
+		    end-if
 		end-perform
-		if ws-swaps = 0 
+                add ws-swaps to ws-total-swaps
+		if ws-swaps = 0
 	            set sorted to true
 		end-if
-	    end-perform.	
+
+                add 1 to ws-checkpoint-counter
+                if ws-checkpoint-counter >= ws-checkpoint-interval
+                   or sorted
+                   perform 3020-write-checkpoint
+                   move 0 to ws-checkpoint-counter
+                end-if
+	    end-perform.
 
 	3000-bubble-sort-x.
             exit.
-			 
+
+      ***************************************************************
+      * 3010-checkpoint-restart resumes a prior run that was         *
+      * cancelled mid-sort: if chkptfile holds an incomplete         *
+      * checkpoint that matches this run's table size, input file   *
+      * and algorithm, the saved array and pass/swap totals are      *
+      * restored and processing picks back up at the next full      *
+      * pass (bubble sort) or the next merge width (merge sort) --   *
+      * not at the exact element the prior run was interrupted on.   *
+      * a checkpoint that belongs to a different run (wrong size,    *
+      * wrong input file, or the other algorithm) is left alone and  *
+      * the sort starts clean instead of splicing in unrelated data. *
+      ***************************************************************
+        3010-checkpoint-restart section.
+            open input chkptfile.
+
+            if ws-chkptfile-ok
+               read chkptfile
+                   not at end
+                       if chkpt-complete-flag not = "y"
+                          and chkpt-array-size = array-size
+                          and chkpt-input-file = ws-infile-name
+                          and chkpt-algorithm = ws-active-algorithm
+                          move chkpt-pass-count  to ws-pass-count
+                          move chkpt-total-swaps to ws-total-swaps
+                          if chkpt-algorithm-merge
+                             move chkpt-merge-width to ws-merge-width
+                          end-if
+                          perform 3011-restore-array
+                       end-if
+               end-read
+               close chkptfile
+            end-if.
+
+        3010-checkpoint-restart-x.
+            exit.
+
+        3011-restore-array section.
+            perform varying ws-index2 from 1 by 1
+                until ws-index2 > array-size
+                move chkpt-array(ws-index2) to array(ws-index2)
+            end-perform.
+
+        3011-restore-array-x.
+            exit.
+
+      ***************************************************************
+      * 3020-write-checkpoint saves enough state to resume the sort *
+      * at the next pass boundary (bubble sort) or next merge width *
+      * (merge sort); the complete flag is set once the table is    *
+      * sorted so a finished run is not mistaken for a restart.     *
+      * array-size and input-file are saved alongside so a later    *
+      * run against a different table never mistakes this           *
+      * checkpoint for one of its own.                              *
+      ***************************************************************
+        3020-write-checkpoint section.
+            open output chkptfile.
+            initialize chkpt-record.
+
+            if sorted
+               move "y" to chkpt-complete-flag
+            else
+               move "n" to chkpt-complete-flag
+            end-if.
+            move ws-active-algorithm to chkpt-algorithm.
+            move array-size    to chkpt-array-size.
+            move ws-infile-name to chkpt-input-file.
+            move ws-pass-count to chkpt-pass-count.
+            move ws-total-swaps to chkpt-total-swaps.
+            if ws-active-algorithm-merge
+               move ws-merge-width to chkpt-merge-width
+            end-if.
+            perform 3021-save-array.
+
+            write chkpt-record.
+            close chkptfile.
+
+        3020-write-checkpoint-x.
+            exit.
+
+        3021-save-array section.
+            perform varying ws-index2 from 1 by 1
+                until ws-index2 > array-size
+                move array(ws-index2) to chkpt-array(ws-index2)
+            end-perform.
+
+        3021-save-array-x.
+            exit.
+
+      ***************************************************************
+      * 3500-merge-sort is a bottom-up (iterative) merge sort: each  *
+      * pass merges runs of ws-merge-width, doubling the run size    *
+      * until one run spans the whole table. o(n log n), used once  *
+      * array-size passes ws-sort-threshold. ws-pass-count and       *
+      * ws-total-swaps are kept going here too (one pass per width   *
+      * doubling, one "swap" per element relocated by a merge) so    *
+      * auditfile carries real figures for this path as well, and   *
+      * it checkpoints every few passes the same way the bubble      *
+      * sort does so a large table is not left unprotected from a   *
+      * mid-run abend.                                               *
+      ***************************************************************
+        3500-merge-sort section.
+            set ws-active-algorithm-merge to true.
+            move 1 to ws-merge-width.
+            perform 3010-checkpoint-restart.
+
+            perform until ws-merge-width >= array-size
+                move 1 to ws-merge-left
+                perform until ws-merge-left > array-size
+                    compute ws-merge-mid =
+                        ws-merge-left + ws-merge-width - 1
+                    if ws-merge-mid > array-size
+                       move array-size to ws-merge-mid
+                    end-if
+                    compute ws-merge-right =
+                        ws-merge-mid + ws-merge-width
+                    if ws-merge-right > array-size
+                       move array-size to ws-merge-right
+                    end-if
+                    if ws-merge-mid < ws-merge-right
+                       perform 3510-merge-runs
+                    end-if
+                    compute ws-merge-left =
+                        ws-merge-left + (2 * ws-merge-width)
+                end-perform
+                compute ws-merge-width = ws-merge-width * 2
+                add 1 to ws-pass-count
+
+                add 1 to ws-checkpoint-counter
+                if ws-checkpoint-counter >= ws-checkpoint-interval
+                   perform 3020-write-checkpoint
+                   move 0 to ws-checkpoint-counter
+                end-if
+            end-perform.
+
+            set sorted to true.
+            perform 3020-write-checkpoint.
+
+        3500-merge-sort-x.
+            exit.
+
+      ***************************************************************
+      * 3510-merge-runs merges array(ws-merge-left:ws-merge-mid)     *
+      * with array(ws-merge-mid+1:ws-merge-right) through            *
+      * ws-merge-temp, then copies the merged run back into array.  *
+      ***************************************************************
+        3510-merge-runs section.
+            move ws-merge-left to ws-merge-i.
+            move ws-merge-left to ws-merge-k.
+            compute ws-merge-j = ws-merge-mid + 1.
+
+            perform until ws-merge-i > ws-merge-mid
+                          or ws-merge-j > ws-merge-right
+                evaluate true
+                    when sort-ascending
+                         and array(ws-merge-i) <= array(ws-merge-j)
+                        move array(ws-merge-i)
+                          to ws-merge-temp-val(ws-merge-k)
+                        add 1 to ws-merge-i
+                    when sort-descending
+                         and array(ws-merge-i) >= array(ws-merge-j)
+                        move array(ws-merge-i)
+                          to ws-merge-temp-val(ws-merge-k)
+                        add 1 to ws-merge-i
+                    when other
+                        move array(ws-merge-j)
+                          to ws-merge-temp-val(ws-merge-k)
+                        add 1 to ws-merge-j
+                end-evaluate
+                add 1 to ws-merge-k
+                add 1 to ws-total-swaps
+            end-perform.
+
+            perform until ws-merge-i > ws-merge-mid
+                move array(ws-merge-i) to ws-merge-temp-val(ws-merge-k)
+                add 1 to ws-merge-i
+                add 1 to ws-merge-k
+                add 1 to ws-total-swaps
+            end-perform.
+
+            perform until ws-merge-j > ws-merge-right
+                move array(ws-merge-j) to ws-merge-temp-val(ws-merge-k)
+                add 1 to ws-merge-j
+                add 1 to ws-merge-k
+                add 1 to ws-total-swaps
+            end-perform.
+
+            perform varying ws-merge-i from ws-merge-left by 1
+                until ws-merge-i > ws-merge-right
+                move ws-merge-temp-val(ws-merge-i) to array(ws-merge-i)
+            end-perform.
+
+        3510-merge-runs-x.
+            exit.
+
         4000-display section.
-            display array(1) "," array(2) "," array(3)
-                     "," array(4) "," array(5).
+            open output rptfile.
+            if not ws-rptfile-ok
+               display "pgmsort: unable to open rptfile, status "
+                   ws-rptfile-status
+               move 8 to return-code
+               goback
+            end-if.
+            accept ws-run-date from date yyyymmdd.
+
+            perform 4010-write-report-headers.
+            perform 4020-write-report-detail.
+            perform 4030-write-report-trailer.
+
+            close rptfile.
 
 	4000-display-x.
-             exit.		
+             exit.
+
+        4010-write-report-headers section.
+            write rpt-record from rpt-title-line.
+
+            move ws-run-mm   to rpt-date-mm.
+            move ws-run-dd   to rpt-date-dd.
+            move ws-run-yyyy to rpt-date-yyyy.
+            write rpt-record from rpt-date-line.
+
+            move ws-page-count to rpt-page-no.
+            write rpt-record from rpt-header-line.
+            write rpt-record from rpt-column-line.
+
+        4010-write-report-headers-x.
+            exit.
+
+        4020-write-report-detail section.
+            perform varying ws-index from 1 by 1
+                until ws-index > array-size
+                move ws-index       to rpt-seq-no
+                move array(ws-index) to rpt-value
+                write rpt-record from rpt-detail-line
+            end-perform.
+
+        4020-write-report-detail-x.
+            exit.
+
+        4030-write-report-trailer section.
+            move array-size to rpt-count.
+            write rpt-record from rpt-trailer-line.
+
+        4030-write-report-trailer-x.
+            exit.
+
+      ***************************************************************
+      * 5000-write-audit appends one line per run to auditfile so   *
+      * we have a history of item counts, passes and swaps to check *
+      * a prior day's sort actually ran clean.                      *
+      ***************************************************************
+        5000-write-audit section.
+            open extend auditfile.
+            if not ws-auditfile-ok
+               open output auditfile
+            end-if.
+
+            move ws-run-date  to aud-date.
+            accept ws-run-time from time.
+            move ws-run-time  to aud-time.
+            move array-size   to aud-item-count.
+            move ws-pass-count  to aud-pass-count.
+            move ws-total-swaps to aud-swap-count.
+            if sorted
+               move "sorted" to aud-status
+            else
+               move "un-sorted" to aud-status
+            end-if.
+
+            write aud-record from aud-detail-line.
+            close auditfile.
+
+        5000-write-audit-x.
+            exit.
+
+      ***************************************************************
+      * 8000-set-return-code gives the batch job stream a condition *
+      * code to test in COND parameters instead of having to scrape *
+      * auditfile. the contract is:                                 *
+      *     rc 00  - array sorted, no rejected infile records       *
+      *     rc 04  - array sorted, one or more records were         *
+      *              rejected to exceptfile (warning, not abend)    *
+      *     rc 08  - array did not finish sorted (abend the step)   *
+      ***************************************************************
+        8000-set-return-code section.
+            if not sorted
+               move 8 to return-code
+            else
+               if ws-reject-count > 0
+                  move 4 to return-code
+               else
+                  move 0 to return-code
+               end-if
+            end-if.
+
+        8000-set-return-code-x.
+            exit.
