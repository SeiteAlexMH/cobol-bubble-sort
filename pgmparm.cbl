@@ -0,0 +1,200 @@
+       identification division.
+
+      **************
+      *pgmparm!    *
+      **************
+
+	program-id. pgmparm.
+	author. alexandre seite.
+
+      * modification history
+      * ---------------------------------------------------------
+      * 2026-08-09  as  first version. operator maintenance
+      *                 transaction for parmfile, replacing manual
+      *                 source edits to pgmsort's 2000-initialize.
+      * 2026-08-09  as  3100-accept-values-and-build-infile now checks
+      *                 ws-newinfile-ok after its open output instead
+      *                 of writing into a file that never opened.
+
+       environment division.
+
+       input-output section.
+
+       file-control.
+           select parmfile   assign to "parmfile"
+                             organization line sequential
+                             file status is ws-parmfile-status.
+
+           select newinfile  assign dynamic ws-new-input-file
+                             organization line sequential
+                             file status is ws-newinfile-status.
+
+       data division.
+
+       file section.
+
+       fd  parmfile.
+           copy parmrec.
+
+       fd  newinfile.
+        01 new-in-record     pic x(05).
+
+       working-storage section.
+
+        01 ws-parmfile-status  pic x(02).
+           88 ws-parmfile-ok   value "00".
+
+        01 ws-newinfile-status pic x(02).
+           88 ws-newinfile-ok  value "00".
+
+        01 ws-new-direction    pic x(01).
+           88 ws-new-direction-ascending  value "a".
+           88 ws-new-direction-descending value "d".
+
+        01 ws-new-array-size   pic 9(03) value 0.
+
+        01 ws-source-choice    pic x(01).
+           88 ws-choice-file   value "f".
+           88 ws-choice-values value "v".
+
+        01 ws-new-input-file   pic x(40) value spaces.
+
+        01 ws-new-value        pic 9(05).
+
+        01 ws-parm-index       pic 9(03).
+
+        01 ws-header-detail    pic 9(05).
+
+       procedure division.
+        1000-main section.
+	    display "pgmparm - pgmsort parameter maintenance".
+	    display "----------------------------------------".
+	    perform 2000-display-current-parameters.
+	    perform 3000-accept-parameters.
+	    perform 4000-write-parameters.
+	    display "parmfile updated. pgmsort will pick up".
+	    display "these values on its next run.".
+	    goback.
+
+      ***************************************************************
+      * 2000-display-current-parameters shows the operator today's  *
+      * live settings before asking for new ones, so a maintenance  *
+      * run that only needs to flip one field doesn't require       *
+      * re-keying everything from memory.                           *
+      ***************************************************************
+        2000-display-current-parameters section.
+            open input parmfile.
+
+            if ws-parmfile-ok
+               read parmfile
+                   not at end
+                       display "current direction ..: "
+                           parm-sort-direction
+                       display "current array size ..: "
+                           parm-array-size
+                       display "current input file ..: "
+                           parm-input-file
+               end-read
+               close parmfile
+            else
+               display "no existing parmfile -- pgmsort defaults"
+               display "(ascending, infile) are in effect."
+            end-if.
+
+        2000-display-current-parameters-x.
+            exit.
+
+      ***************************************************************
+      * 3000-accept-parameters prompts for the day's sort direction *
+      * and either the name of an existing input file or a fresh    *
+      * set of values to key in directly. an array-size ceiling can *
+      * be set either way -- pgmsort applies it as a cap on however *
+      * many detail records the chosen infile's own header claims.  *
+      ***************************************************************
+        3000-accept-parameters section.
+            display " ".
+            display "sort direction, a)scending or d)escending: "
+                with no advancing.
+            accept ws-new-direction.
+
+            display "source of today's values,".
+            display "  f)ile already on hand, or v)alues to key in: "
+                with no advancing.
+            accept ws-source-choice.
+
+            evaluate true
+                when ws-choice-file
+                    display "name of input file: " with no advancing
+                    accept ws-new-input-file
+                    display "array-size ceiling, 0 for none: "
+                        with no advancing
+                    accept ws-new-array-size
+                when ws-choice-values
+                    perform 3100-accept-values-and-build-infile
+                when other
+                    display "unrecognised choice, defaulting to"
+                    display "infile with no changes to its values"
+                    move "infile" to ws-new-input-file
+                    move 0 to ws-new-array-size
+            end-evaluate.
+
+        3000-accept-parameters-x.
+            exit.
+
+      ***************************************************************
+      * 3100-accept-values-and-build-infile lets the operator key   *
+      * in the day's values directly instead of naming an extract   *
+      * that already exists. it writes them out in the same header- *
+      * record-plus-details layout 2060-load-array-from-infile      *
+      * already knows how to read, so pgmsort needs no changes to   *
+      * handle a hand-keyed run versus an extracted one.             *
+      ***************************************************************
+        3100-accept-values-and-build-infile section.
+            display "how many values (1-500): " with no advancing.
+            accept ws-new-array-size.
+
+            if ws-new-input-file = spaces
+               move "infile" to ws-new-input-file
+            end-if.
+
+            open output newinfile.
+            if not ws-newinfile-ok
+               display "pgmparm: unable to open output file, status "
+                   ws-newinfile-status
+               goback
+            end-if.
+
+            move ws-new-array-size to ws-header-detail.
+            write new-in-record from ws-header-detail.
+
+            move 1 to ws-parm-index.
+            perform until ws-parm-index > ws-new-array-size
+                display "value " ws-parm-index ": " with no advancing
+                accept ws-new-value
+                write new-in-record from ws-new-value
+                add 1 to ws-parm-index
+            end-perform.
+
+            close newinfile.
+
+        3100-accept-values-and-build-infile-x.
+            exit.
+
+      ***************************************************************
+      * 4000-write-parameters replaces parmfile's single record     *
+      * with today's settings. parmfile only ever holds the latest  *
+      * maintenance run, so output (not extend) is correct here.    *
+      ***************************************************************
+        4000-write-parameters section.
+            open output parmfile.
+
+            initialize parm-record with filler.
+            move ws-new-direction  to parm-sort-direction.
+            move ws-new-array-size to parm-array-size.
+            move ws-new-input-file to parm-input-file.
+
+            write parm-record.
+            close parmfile.
+
+        4000-write-parameters-x.
+            exit.
