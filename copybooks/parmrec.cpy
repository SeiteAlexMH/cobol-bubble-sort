@@ -0,0 +1,15 @@
+      ***************************************************************
+      * parmrec - shared parmfile record layout.                    *
+      *                                                              *
+      * written by pgmparm's operator maintenance transaction and   *
+      * read by pgmsort's 2010-read-parameters at the start of a     *
+      * run. keeping one copy of the layout means the two programs  *
+      * can never drift out of step with each other's field widths. *
+      ***************************************************************
+       01  parm-record.
+           05 parm-sort-direction    pic x(01).
+               88 parm-direction-ascending  value "a".
+               88 parm-direction-descending value "d".
+           05 parm-array-size        pic 9(03).
+           05 parm-input-file        pic x(40).
+           05 filler                 pic x(36) value spaces.
