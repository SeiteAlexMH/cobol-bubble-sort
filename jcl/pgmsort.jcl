@@ -0,0 +1,65 @@
+//PGMSORT  JOB (ACCTNO),'DAILY VALUE SORT',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*
+//*        RUNS PGMSORT AGAINST THE DAY'S INFILE, PRODUCES THE
+//*        PRINTED REPORT ON RPTFILE AND THE RUN HISTORY LINE ON
+//*        AUDITFILE. PARMFILE CARRIES THE SORT DIRECTION (AND,
+//*        ONCE MAINTAINED BY PGMPARM, THE ARRAY SIZE AND INPUT
+//*        FILE NAME) FOR THE STEP BELOW TO PICK UP.
+//*
+//*        STEP CONDITION CODES, TESTABLE VIA COND= ON LATER STEPS:
+//*            RC=00  SORT COMPLETED, NO REJECTED INFILE RECORDS
+//*            RC=04  SORT COMPLETED, SOME INFILE RECORDS WERE
+//*                   REJECTED TO EXCEPTFILE -- REVIEW BUT DO NOT
+//*                   RERUN
+//*            RC=08  SORT DID NOT COMPLETE -- TREAT AS AN ABEND
+//*
+//SORT     EXEC PGM=PGMSORT
+//STEPLIB  DD   DSN=PROD.PGMSORT.LOADLIB,DISP=SHR
+//*        INFILE IS A FIXED DD HERE. PGMPARM'S "NAME OF INPUT
+//*        FILE" PROMPT RESOLVES AGAINST THIS SAME DDNAME THROUGH
+//*        PGMSORT'S ASSIGN DYNAMIC SELECT CLAUSE, SO AN OPERATOR
+//*        CAN ONLY REPOINT A RUN AT A DATASET THAT IS ALREADY
+//*        ALLOCATED TO DD INFILE BEFORE THIS STEP RUNS -- THERE IS
+//*        NO DYNAMIC-ALLOCATION STEP HERE THAT LETS AN ARBITRARY
+//*        OPERATOR-TYPED NAME RESOLVE TO A NEW DATASET ON ITS OWN.
+//*        INFILE AND PARMFILE BOTH USE DISP=SHR, SO BOTH MUST BE
+//*        PRE-ALLOCATED (EVEN AS EMPTY DATASETS) BEFORE THE FIRST
+//*        EVER RUN OF THIS STEP -- 2000-INITIALIZE'S "NO INFILE,
+//*        FALL BACK TO HARDCODED VALUES" AND 2010-READ-PARAMETERS'
+//*        "NO PARMFILE, DEFAULTS STAND" PATHS EXIST FOR AD-HOC
+//*        RUNS OF THE LOAD MODULE OUTSIDE THIS JOB STREAM; UNDER
+//*        THIS JCL THE ALLOCATION ITSELF FAILS BEFORE PGMSORT EVER
+//*        GETS A CHANCE TO FALL BACK.
+//INFILE   DD   DSN=PROD.PGMSORT.DAILY.INFILE,DISP=SHR
+//RPTFILE  DD   SYSOUT=*
+//*        OLD, NOT NEW -- PGMSORT OPENS EXCEPTFILE OUTPUT ON EVERY
+//*        RUN (EVEN WHEN NOTHING GETS REJECTED), SO A NORMAL RUN
+//*        LEAVES IT CATALOGED AND A NEW ALLOCATION WOULD FAIL ON
+//*        THE SECOND RUN; PRE-ALLOCATE ONCE AND LET EACH RUN'S
+//*        OPEN OUTPUT TRUNCATE AND REWRITE IT FROM THE TOP.
+//EXCEPTFILE DD DSN=PROD.PGMSORT.DAILY.EXCEPT,
+//             DISP=(OLD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//PARMFILE DD   DSN=PROD.PGMSORT.PARMS,DISP=SHR
+//AUDITFILE DD  DSN=PROD.PGMSORT.AUDIT.HIST,DISP=MOD
+//*        OLD, NOT MOD -- 3020-WRITE-CHECKPOINT DOES OPEN OUTPUT,
+//*        NOT OPEN EXTEND: CHKPTFILE HOLDS EXACTLY ONE RECORD, THE
+//*        CURRENT RUN'S CHECKPOINT, AND EACH WRITE IS MEANT TO
+//*        REPLACE IT. ON REAL QSAM, DISP=MOD MAKES OPEN OUTPUT
+//*        POSITION AT END-OF-DATA AND APPEND RATHER THAN TRUNCATE,
+//*        WHICH WOULD LEAVE 3010-CHECKPOINT-RESTART'S READ (FIRST
+//*        RECORD ONLY) STUCK ON THE OLDEST CHECKPOINT EVER WRITTEN
+//*        INSTEAD OF THE LATEST. OLD STILL SURVIVES THE ABEND THAT
+//*        CATLG,DELETE WOULD HAVE LOST IT TO, BUT LEAVES TRUNCATE-
+//*        ON-OPEN-OUTPUT POSITIONING TO THE PROGRAM, NOT THE DD.
+//*        PRE-ALLOCATE ONCE WITH THIS SPACE.
+//CHKPTFILE DD  DSN=PROD.PGMSORT.CHKPT,
+//             DISP=(OLD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
+//*
+//*        RESTART STEP -- RESUBMIT FROM HERE (RESTART=SORT) AFTER
+//*        AN RC=08 ABEND. 3000-BUBBLE-SORT PICKS UP FROM CHKPTFILE
+//*        ON ITS OWN; NO JCL-LEVEL RESTART PARAMETER IS NEEDED
+//*        BEYOND RE-RUNNING THE SAME STEP.
